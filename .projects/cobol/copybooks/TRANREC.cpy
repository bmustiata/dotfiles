@@ -0,0 +1,37 @@
+000010*****************************************************************
+000020*    TRANREC.CPY                                                *
+000030*    TRANSACTION EXTRACT RECORD LAYOUT FOR THE YOLO BATCH JOB.  *
+000040*    ONE DETAIL RECORD PER SOURCE VALUE, RECORD LENGTH 17 BYTES.*
+000050*    THE AMOUNT IS CARRIED AS RAW TEXT SINCE THE UPSTREAM       *
+000060*    EXTRACT IS NOT GUARANTEED TO BE NUMERIC.  THE EXTRACT ENDS *
+000070*    WITH ONE TRAILER RECORD CARRYING THE CONTROL COUNT AND     *
+000080*    CONTROL TOTAL FOR END-OF-JOB RECONCILIATION.               *
+000090*                                                               *
+000100*    MODIFICATION HISTORY                                      *
+000110*    ----------------------------------------------------------*
+000120*    2026-08-09  BM  ORIGINAL COPYBOOK.                        *
+000130*    2026-08-09  BM  SPLIT SIGN FROM DIGITS SO A BAD SIGN OR   *
+000140*                    NON-NUMERIC DIGIT STRING CAN BE DETECTED. *
+000150*    2026-08-09  BM  ADD A LEADING RECORD TYPE AND A TRAILER    *
+000160*                    REDEFINES CARRYING THE CONTROL COUNT AND   *
+000170*                    CONTROL TOTAL FOR THE EXTRACT.             *
+000175*    2026-08-09  BM  ADD NUMERIC REDEFINES OF THE DIGIT STRINGS *
+000176*                    CARRYING TWO IMPLIED DECIMAL PLACES.        *
+000180*****************************************************************
+000190 01  TR-RECORD.
+000200     05  TR-RECORD-TYPE          PIC X(01).
+000210         88  TR-TYPE-DETAIL          VALUE 'D'.
+000220         88  TR-TYPE-TRAILER         VALUE 'T'.
+000230     05  TR-DETAIL-DATA.
+000240         10  TR-RECORD-ID            PIC 9(06).
+000250         10  TR-AMOUNT-SIGN          PIC X(01).
+000260         10  TR-AMOUNT-DIGITS        PIC X(09).
+000262         10  TR-AMOUNT-NUMERIC REDEFINES
+000264                 TR-AMOUNT-DIGITS    PIC 9(07)V9(02).
+000270     05  TR-TRAILER-DATA REDEFINES TR-DETAIL-DATA.
+000280         10  TR-CONTROL-COUNT        PIC 9(06).
+000290         10  TR-CONTROL-TOTAL-SIGN   PIC X(01).
+000300         10  TR-CONTROL-TOTAL-DIGITS PIC X(09).
+000302         10  TR-CONTROL-TOTAL-NUMERIC REDEFINES
+000304                 TR-CONTROL-TOTAL-DIGITS
+000306                                     PIC 9(07)V9(02).
