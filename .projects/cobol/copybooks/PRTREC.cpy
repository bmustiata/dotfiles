@@ -0,0 +1,68 @@
+000010*****************************************************************
+000020*    PRTREC.CPY                                                 *
+000030*    PRINT LINE LAYOUTS FOR THE YOLO FORMATTED-NUMBER REPORT.   *
+000040*                                                               *
+000050*    MODIFICATION HISTORY                                      *
+000060*    ----------------------------------------------------------*
+000070*    2026-08-09  BM  ORIGINAL COPYBOOK.                        *
+000075*    2026-08-09  BM  ADD A CONTROL-RECONCILIATION TRAILER LINE. *
+000077*    2026-08-09  BM  EDIT THE RECONCILIATION TOTALS WITH TWO    *
+000078*                    DECIMAL PLACES TO MATCH THE AMOUNT FORMAT. *
+000079*    2026-08-09  BM  RELABEL THE FORMATTED-RECORD COUNT AND ADD *
+000080*                    A MASTER-FILE DUPLICATE-KEY ERROR COUNT.   *
+000083*    2026-08-09  BM  WIDEN THE RECONCILIATION TOTALS TO NINE    *
+000084*                    INTEGER DIGITS TO MATCH THE RUNNING TOTAL. *
+000085*****************************************************************
+000090 01  PR-HEADING-1.
+000100     05  FILLER                  PIC X(25)
+000110             VALUE 'YOLO NUMBER FORMAT REPORT'.
+000120     05  FILLER                  PIC X(20) VALUE SPACES.
+000130     05  FILLER                  PIC X(06) VALUE 'PAGE: '.
+000140     05  PR-H1-PAGE              PIC ZZ9.
+000150     05  FILLER                  PIC X(05) VALUE SPACES.
+000160     05  FILLER                  PIC X(10) VALUE 'RUN DATE: '.
+000170     05  PR-H1-RUN-DATE          PIC X(10).
+000180     05  FILLER                  PIC X(01) VALUE SPACE.
+000190     05  PR-H1-RUN-TIME          PIC X(08).
+000200     05  FILLER                  PIC X(12) VALUE SPACES.
+000210*
+000220 01  PR-HEADING-2.
+000230     05  FILLER                  PIC X(30)
+000240             VALUE 'RECORD ID    NUMBER FORMATTED'.
+000250     05  FILLER                  PIC X(70) VALUE SPACES.
+000260*
+000270 01  PR-DETAIL-LINE.
+000280     05  PR-DT-RECORD-ID         PIC ZZZZZ9.
+000290     05  FILLER                  PIC X(04) VALUE SPACES.
+000300     05  PR-DT-MESSAGE           PIC X(90).
+000310*
+000320 01  PR-TRAILER-LINE.
+000330     05  FILLER                  PIC X(25)
+000340             VALUE 'TOTAL RECORDS FORMATTED: '.
+000350     05  PR-TR-COUNT             PIC ZZZZZ9.
+000360     05  FILLER                  PIC X(04) VALUE SPACES.
+000370     05  FILLER                  PIC X(18)
+000380             VALUE 'RECORDS REJECTED: '.
+000390     05  PR-TR-REJECT-COUNT      PIC ZZZZZ9.
+000392     05  FILLER                  PIC X(02) VALUE SPACES.
+000394     05  FILLER                  PIC X(15)
+000396             VALUE 'MASTER ERRORS: '.
+000398     05  PR-TR-MASTER-ERR        PIC ZZZZZ9.
+000400     05  FILLER                  PIC X(18) VALUE SPACES.
+000410*
+000420 01  PR-RECONCILE-LINE.
+000430     05  FILLER                  PIC X(11) VALUE 'RECONCILE: '.
+000440     05  PR-RC-STATUS            PIC X(10).
+000450     05  FILLER                  PIC X(02) VALUE SPACES.
+000460     05  FILLER                  PIC X(10) VALUE 'EXP CNT: '.
+000470     05  PR-RC-EXP-COUNT         PIC ZZZZZ9.
+000480     05  FILLER                  PIC X(01) VALUE SPACE.
+000490     05  FILLER                  PIC X(10) VALUE 'ACT CNT: '.
+000500     05  PR-RC-ACT-COUNT         PIC ZZZZZ9.
+000510     05  FILLER                  PIC X(01) VALUE SPACE.
+000520     05  FILLER                  PIC X(10) VALUE 'EXP TOT: '.
+000530     05  PR-RC-EXP-TOTAL         PIC -9(9).99.
+000540     05  FILLER                  PIC X(01) VALUE SPACE.
+000550     05  FILLER                  PIC X(10) VALUE 'ACT TOT: '.
+000560     05  PR-RC-ACT-TOTAL         PIC -9(9).99.
+
