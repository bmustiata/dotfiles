@@ -0,0 +1,14 @@
+000010*****************************************************************
+000020*    RJCTREC.CPY                                                *
+000030*    REJECT RECORD LAYOUT FOR TRANSACTIONS FAILING EDIT IN THE  *
+000040*    YOLO BATCH JOB.  ONE RECORD PER FAILING TRANSACTION.       *
+000050*                                                               *
+000060*    MODIFICATION HISTORY                                      *
+000070*    ----------------------------------------------------------*
+000080*    2026-08-09  BM  ORIGINAL COPYBOOK.                        *
+000090*****************************************************************
+000100 01  RJ-RECORD.
+000110     05  RJ-RECORD-ID            PIC 9(06).
+000120     05  RJ-AMOUNT-SIGN          PIC X(01).
+000130     05  RJ-AMOUNT-DIGITS        PIC X(09).
+000140     05  RJ-REASON-CODE          PIC X(15).
