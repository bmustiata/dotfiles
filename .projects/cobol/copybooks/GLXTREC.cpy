@@ -0,0 +1,17 @@
+000010*****************************************************************
+000020*    GLXTREC.CPY                                                *
+000030*    FIXED-WIDTH GENERAL LEDGER EXTRACT RECORD LAYOUT FOR THE    *
+000040*    YOLO BATCH JOB.  CARRIES THE NUMERIC VALUE AND THE          *
+000050*    FORMATTED STRING IN SEPARATE MACHINE-READABLE FIELDS FOR    *
+000060*    THE DOWNSTREAM GL INTERFACE JOB.                            *
+000070*                                                               *
+000080*    MODIFICATION HISTORY                                      *
+000090*    ----------------------------------------------------------*
+000100*    2026-08-09  BM  ORIGINAL COPYBOOK.                        *
+000105*    2026-08-09  BM  GL-VALUE CARRIES TWO IMPLIED DECIMAL       *
+000106*                    PLACES TO MATCH THE FORMATTED AMOUNT.       *
+000110*****************************************************************
+000120 01  GL-RECORD.
+000130     05  GL-RECORD-ID            PIC 9(06).
+000140     05  GL-VALUE                PIC S9(07)V9(02).
+000150     05  GL-FORMATTED-TEXT       PIC X(30).
