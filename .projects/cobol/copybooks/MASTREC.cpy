@@ -0,0 +1,15 @@
+000010*****************************************************************
+000020*    MASTREC.CPY                                                *
+000030*    INDEXED MASTER RECORD LAYOUT HOLDING THE FORMATTED RESULT  *
+000040*    FOR EACH TRANSACTION, KEYED BY RECORD ID FOR AD HOC LOOKUP *
+000050*    AFTER THE YOLO BATCH JOB HAS COMPLETED.                    *
+000060*                                                               *
+000070*    MODIFICATION HISTORY                                      *
+000080*    ----------------------------------------------------------*
+000090*    2026-08-09  BM  ORIGINAL COPYBOOK.                        *
+000100*****************************************************************
+000110 01  MS-RECORD.
+000120     05  MS-RECORD-ID            PIC 9(06).
+000130     05  MS-ORIGINAL-SIGN        PIC X(01).
+000140     05  MS-ORIGINAL-DIGITS      PIC X(09).
+000150     05  MS-FORMATTED-TEXT       PIC X(30).
