@@ -0,0 +1,29 @@
+000010*****************************************************************
+000020*    PARMREC.CPY                                                *
+000030*    RUN-PARAMETER RECORD LAYOUT FOR THE YOLO BATCH JOB.  READ   *
+000040*    ONCE AT STARTUP FROM THE PARAMETER FILE (SYSIN-STYLE) TO    *
+000050*    SELECT THE RUN MODE AND THE VALID RANGE FOR N WITHOUT       *
+000060*    TOUCHING THE SOURCE.                                       *
+000070*                                                               *
+000080*    MODIFICATION HISTORY                                      *
+000090*    ----------------------------------------------------------*
+000100*    2026-08-09  BM  ORIGINAL COPYBOOK.                        *
+000105*    2026-08-09  BM  ADD NUMERIC REDEFINES OF THE DIGIT STRINGS *
+000106*                    CARRYING TWO IMPLIED DECIMAL PLACES.        *
+000110*****************************************************************
+000120 01  PM-RECORD.
+000130     05  PM-RUN-MODE             PIC X(01).
+000140         88  PM-MODE-TEST            VALUE 'T'.
+000150         88  PM-MODE-BATCH           VALUE 'B'.
+000160     05  PM-LOW-SIGN             PIC X(01).
+000170     05  PM-LOW-DIGITS           PIC X(09).
+000172     05  PM-LOW-NUMERIC REDEFINES PM-LOW-DIGITS
+000174                                 PIC 9(07)V9(02).
+000180     05  PM-HIGH-SIGN            PIC X(01).
+000190     05  PM-HIGH-DIGITS          PIC X(09).
+000192     05  PM-HIGH-NUMERIC REDEFINES PM-HIGH-DIGITS
+000194                                 PIC 9(07)V9(02).
+000200     05  PM-TEST-SIGN            PIC X(01).
+000210     05  PM-TEST-DIGITS          PIC X(09).
+000212     05  PM-TEST-NUMERIC REDEFINES PM-TEST-DIGITS
+000214                                 PIC 9(07)V9(02).
