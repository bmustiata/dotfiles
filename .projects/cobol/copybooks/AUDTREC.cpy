@@ -0,0 +1,18 @@
+000010*****************************************************************
+000020*    AUDTREC.CPY                                                *
+000030*    AUDIT TRAIL RECORD LAYOUT FOR THE YOLO BATCH JOB.  ONE     *
+000040*    RECORD IS WRITTEN FOR EVERY TRANSACTION SUCCESSFULLY       *
+000050*    FORMATTED, FOR MONTH-END RECONCILIATION AND AUDIT REVIEW.  *
+000060*                                                               *
+000070*    MODIFICATION HISTORY                                      *
+000080*    ----------------------------------------------------------*
+000090*    2026-08-09  BM  ORIGINAL COPYBOOK.                        *
+000100*****************************************************************
+000110 01  AU-RECORD.
+000120     05  AU-RECORD-ID            PIC 9(06).
+000130     05  AU-ORIGINAL-SIGN        PIC X(01).
+000140     05  AU-ORIGINAL-DIGITS      PIC X(09).
+000150     05  AU-FORMATTED-TEXT       PIC X(30).
+000160     05  AU-RUN-DATE             PIC 9(08).
+000170     05  AU-RUN-TIME             PIC 9(08).
+000180     05  AU-JOB-ID               PIC X(08).
