@@ -0,0 +1,24 @@
+000010*****************************************************************
+000020*    CKPTREC.CPY                                                *
+000030*    CHECKPOINT RECORD LAYOUT FOR THE YOLO BATCH JOB.  HOLDS    *
+000040*    THE NUMBER OF EXTRACT RECORDS SUCCESSFULLY READ SO FAR SO  *
+000050*    A RESTARTED RUN CAN SKIP PAST THEM.                        *
+000060*                                                               *
+000070*    MODIFICATION HISTORY                                      *
+000080*    ----------------------------------------------------------*
+000090*    2026-08-09  BM  ORIGINAL COPYBOOK.                        *
+000091*    2026-08-09  BM  CARRY THE FORMATTED/REJECTED COUNTS AND    *
+000092*                    RUNNING TOTAL SO A RESTART CAN RESUME THE  *
+000093*                    END-OF-JOB RECONCILIATION, NOT JUST THE    *
+000094*                    READ POSITION.                             *
+000095*    2026-08-09  BM  CARRY THE REPORT PAGE NUMBER SO A RESTART  *
+000096*                    CONTINUES THE PAGE SEQUENCE INSTEAD OF     *
+000097*                    STARTING BACK AT PAGE 1.                  *
+000098*****************************************************************
+000110 01  CK-RECORD.
+000120     05  CK-RECORD-COUNT         PIC 9(06).
+000130     05  CK-FORMATTED-COUNT      PIC 9(06).
+000140     05  CK-REJECT-COUNT         PIC 9(06).
+000150     05  CK-MASTER-ERROR-COUNT   PIC 9(06).
+000160     05  CK-RUNNING-TOTAL        PIC S9(09)V9(02).
+000170     05  CK-PAGE-COUNT           PIC 9(03).
