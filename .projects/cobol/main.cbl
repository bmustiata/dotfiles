@@ -1,18 +1,728 @@
-       identification division.
-       program-id. yolo.
-       data division.
-       working-storage section.
-       01 n       pic s9(9) comp-5.
-       01 z       pic s9(10).
-       01 s       pic x(10).
-       01 m       pic x(100).
-       procedure division.
-           move 1234567890 to n
-           move n to z
-           move z to s
-           string "your number is " delimited size
-                   s delimited size
-                   into m
-           display m
-           stop run
-           .
+000010*****************************************************************
+000020*    PROGRAM-ID.  YOLO                                         *
+000030*                                                               *
+000040*    AUTHOR.      B. MUSTIATA                                  *
+000050*    INSTALLATION. DOTFILES DATA CENTER                        *
+000060*    DATE-WRITTEN. 2024-01-01                                  *
+000070*    DATE-COMPILED.                                            *
+000080*                                                               *
+000090*    REMARKS.     FORMATS TRANSACTION EXTRACT NUMBERS AND      *
+000100*                 PRINTS A REPORT OF THE RESULTS.              *
+000110*                                                               *
+000120*    MODIFICATION HISTORY                                      *
+000130*    ----------------------------------------------------------*
+000140*    2026-08-09  BM  DRIVE FROM A TRANSACTION EXTRACT FILE     *
+000150*                    INSTEAD OF A HARDCODED LITERAL.           *
+000160*    2026-08-09  BM  REPLACE CONSOLE DISPLAY WITH A PRINTED    *
+000170*                    REPORT (HEADINGS, PAGE BREAKS, TRAILER).  *
+000180*    2026-08-09  BM  EDIT AMOUNTS BEFORE FORMATTING; REJECT     *
+000190*                    NON-NUMERIC OR OUT-OF-RANGE RECORDS.       *
+000200*    2026-08-09  BM  PERSIST FORMATTED RESULTS TO AN INDEXED    *
+000210*                    MASTER FILE KEYED BY RECORD ID.            *
+000220*    2026-08-09  BM  ADD CHECKPOINT/RESTART SO A RERUN SKIPS     *
+000230*                    RECORDS ALREADY PROCESSED.                  *
+000240*    2026-08-09  BM  WRITE AN AUDIT TRAIL RECORD FOR EVERY       *
+000250*                    NUMBER FORMATTED.                           *
+000260*    2026-08-09  BM  READ RUN MODE AND VALID-RANGE THRESHOLDS    *
+000270*                    FROM A PARAMETER RECORD INSTEAD OF FIXED    *
+000280*                    SOURCE VALUES.                              *
+000290*    2026-08-09  BM  RECONCILE END-OF-JOB COUNTS AND TOTALS      *
+000300*                    AGAINST THE EXTRACT'S CONTROL TRAILER.      *
+000310*    2026-08-09  BM  ADD A FIXED-WIDTH GL EXTRACT FILE FOR THE   *
+000320*                    DOWNSTREAM GENERAL LEDGER INTERFACE.        *
+000330*    2026-08-09  BM  TREAT THE AMOUNT AS TWO IMPLIED DECIMAL     *
+000340*                    PLACES AND EDIT NEGATIVE AMOUNTS WITH A     *
+000350*                    TRAILING CR ON THE FORMATTED TEXT.          *
+000360*    2026-08-09  BM  DELAY OUTPUT FILE OPENS UNTIL AFTER THE    *
+000370*                    RESTART CHECK SO A RESTARTED RUN EXTENDS    *
+000380*                    PRIOR OUTPUT INSTEAD OF ERASING IT; CHECK   *
+000390*                    OPEN STATUS ON EVERY FILE; CARRY THE        *
+000400*                    RUNNING COUNTS AND TOTAL IN THE CHECKPOINT  *
+000410*                    RECORD SO RECONCILIATION SURVIVES A         *
+000420*                    RESTART; COUNT MASTER FILE DUPLICATE KEYS   *
+000430*                    INSTEAD OF LETTING THE WRITE FAIL SILENT.   *
+000440*    2026-08-09  BM  COMPUTE CHECKPOINT POSITION FROM RECORDS    *
+000450*                    READ THIS RUN ONLY; THE RESTART SKIP PHASE  *
+000460*                    WAS BEING COUNTED A SECOND TIME.            *
+000470*    2026-08-09  BM  ONLY CLEAR THE CHECKPOINT AFTER A CLEAN     *
+000480*                    BATCH RUN; SET A NON-ZERO RETURN CODE ON A  *
+000490*                    RECONCILIATION MISMATCH.                    *
+000500*    2026-08-09  BM  CARRY THE PAGE NUMBER IN THE CHECKPOINT SO  *
+000510*                    A RESTARTED RUN CONTINUES THE PAGE          *
+000520*                    SEQUENCE INSTEAD OF STARTING OVER AT ONE.   *
+000530*    2026-08-09  BM  GATE THE RESTART-EXTEND DECISION ON BATCH   *
+000540*                    MODE SO A TEST-MODE RUN NO LONGER TRUNCATES *
+000550*                    OUTPUT FILES A PENDING BATCH RESTART NEEDS. *
+000560*    2026-08-09  BM  WIDEN THE RECONCILIATION TOTAL FIELDS ON    *
+000570*                    THE REPORT TO MATCH THE RUNNING TOTAL'S     *
+000580*                    NINE INTEGER DIGITS.                        *
+000590*    2026-08-09  BM  CHECK THE CHECKPOINT FILE OPEN STATUS LIKE  *
+000600*                    EVERY OTHER OUTPUT FILE.                    *
+000601*    2026-08-09  BM  ALSO CLEAR THE CHECKPOINT WHEN THE EXTRACT   *
+000602*                    SENT NO CONTROL RECORD, NOT JUST ON A MATCH; *
+000603*                    CHECK STATUS ON THE CLEARING OPEN TOO.       *
+000604*    2026-08-09  BM  WRITE THE BARE FORMATTED VALUE, NOT THE      *
+000605*                    FULL SENTENCE, TO THE AUDIT AND GL EXTRACT   *
+000606*                    RECORDS; DROP TWO UNUSED CONDITION-NAMES.    *
+000610*****************************************************************
+000620 IDENTIFICATION DIVISION.
+000630 PROGRAM-ID. YOLO.
+000640 AUTHOR. B. MUSTIATA.
+000650 INSTALLATION. DOTFILES DATA CENTER.
+000660 DATE-WRITTEN. 2024-01-01.
+000670 DATE-COMPILED.
+000680*
+000690 ENVIRONMENT DIVISION.
+000700 CONFIGURATION SECTION.
+000710 SOURCE-COMPUTER. DOTFILES-BATCH.
+000720 OBJECT-COMPUTER. DOTFILES-BATCH.
+000730 INPUT-OUTPUT SECTION.
+000740 FILE-CONTROL.
+000750     SELECT TRANS-FILE ASSIGN TO TRANSIN
+000760         ORGANIZATION IS SEQUENTIAL
+000770         FILE STATUS IS WS-TRANS-STATUS.
+000780     SELECT PRINT-FILE ASSIGN TO PRINTOUT
+000790         ORGANIZATION IS SEQUENTIAL
+000800         FILE STATUS IS WS-PRINT-STATUS.
+000810     SELECT REJECT-FILE ASSIGN TO REJECTS
+000820         ORGANIZATION IS SEQUENTIAL
+000830         FILE STATUS IS WS-REJECT-STATUS.
+000840     SELECT MASTER-FILE ASSIGN TO MASTER
+000850         ORGANIZATION IS INDEXED
+000860         ACCESS MODE IS DYNAMIC
+000870         RECORD KEY IS MS-RECORD-ID
+000880         FILE STATUS IS WS-MASTER-STATUS.
+000890     SELECT CHECKPOINT-FILE ASSIGN TO CHKPT
+000900         ORGANIZATION IS SEQUENTIAL
+000910         FILE STATUS IS WS-CHECKPOINT-STATUS.
+000920     SELECT AUDIT-FILE ASSIGN TO AUDITOUT
+000930         ORGANIZATION IS SEQUENTIAL
+000940         FILE STATUS IS WS-AUDIT-STATUS.
+000950     SELECT PARM-FILE ASSIGN TO PARMIN
+000960         ORGANIZATION IS SEQUENTIAL
+000970         FILE STATUS IS WS-PARM-STATUS.
+000980     SELECT GL-FILE ASSIGN TO GLEXTRCT
+000990         ORGANIZATION IS SEQUENTIAL
+001000         FILE STATUS IS WS-GL-STATUS.
+001010*
+001020 DATA DIVISION.
+001030 FILE SECTION.
+001040 FD  TRANS-FILE.
+001050 COPY TRANREC.
+001060*
+001070 FD  PRINT-FILE.
+001080 01  PR-LINE                     PIC X(104).
+001090*
+001100 FD  REJECT-FILE.
+001110 COPY RJCTREC.
+001120*
+001130 FD  MASTER-FILE.
+001140 COPY MASTREC.
+001150*
+001160 FD  CHECKPOINT-FILE.
+001170 COPY CKPTREC.
+001180*
+001190 FD  AUDIT-FILE.
+001200 COPY AUDTREC.
+001210*
+001220 FD  PARM-FILE.
+001230 COPY PARMREC.
+001240*
+001250 FD  GL-FILE.
+001260 COPY GLXTREC.
+001270*
+001280 WORKING-STORAGE SECTION.
+001290 01  WS-SWITCHES.
+001300     05  WS-TRANS-STATUS         PIC X(02).
+001310         88  WS-TRANS-OK             VALUE '00'.
+001330     05  WS-PRINT-STATUS         PIC X(02).
+001340         88  WS-PRINT-OK             VALUE '00'.
+001350     05  WS-EOF-SWITCH           PIC X(01).
+001360         88  WS-EOF-YES              VALUE 'Y'.
+001370         88  WS-EOF-NO               VALUE 'N'.
+001380     05  WS-REJECT-STATUS        PIC X(02).
+001390         88  WS-REJECT-OK            VALUE '00'.
+001400     05  WS-VALID-SWITCH         PIC X(01).
+001410         88  WS-RECORD-VALID         VALUE 'Y'.
+001420         88  WS-RECORD-INVALID       VALUE 'N'.
+001430     05  WS-MASTER-STATUS        PIC X(02).
+001440         88  WS-MASTER-OK            VALUE '00'.
+001450     05  WS-CHECKPOINT-STATUS    PIC X(02).
+001460         88  WS-CHECKPOINT-OK        VALUE '00'.
+001480     05  WS-AUDIT-STATUS         PIC X(02).
+001490         88  WS-AUDIT-OK             VALUE '00'.
+001500     05  WS-PARM-STATUS          PIC X(02).
+001510         88  WS-PARM-OK              VALUE '00'.
+001520     05  WS-GL-STATUS            PIC X(02).
+001530         88  WS-GL-OK                VALUE '00'.
+001540     05  WS-RUN-MODE-SWITCH      PIC X(01) VALUE 'B'.
+001550         88  WS-MODE-TEST            VALUE 'T'.
+001560         88  WS-MODE-BATCH           VALUE 'B'.
+001570     05  WS-TEST-USED-SWITCH     PIC X(01) VALUE 'N'.
+001580         88  WS-TEST-USED            VALUE 'Y'.
+001590         88  WS-TEST-NOT-USED        VALUE 'N'.
+001600     05  WS-RECONCILE-SWITCH     PIC X(01) VALUE 'N'.
+001610         88  WS-RECONCILE-MATCH      VALUE 'M'.
+001620         88  WS-RECONCILE-MISMATCH   VALUE 'X'.
+001630         88  WS-RECONCILE-NONE       VALUE 'N'.
+001640     05  WS-CONTROL-FOUND-SWITCH PIC X(01) VALUE 'N'.
+001650         88  WS-CONTROL-FOUND        VALUE 'Y'.
+001660         88  WS-CONTROL-NOT-FOUND    VALUE 'N'.
+001670*
+001680 COPY PRTREC.
+001690*
+001700 01  WS-RUN-DATE-8.
+001710     05  WS-RD-YYYY              PIC 9(04).
+001720     05  WS-RD-MM                PIC 9(02).
+001730     05  WS-RD-DD                PIC 9(02).
+001740*
+001750 01  WS-RUN-TIME-8.
+001760     05  WS-RT-HH                PIC 9(02).
+001770     05  WS-RT-MM                PIC 9(02).
+001780     05  WS-RT-SS                PIC 9(02).
+001790     05  WS-RT-HS                PIC 9(02).
+001800*
+001810 01  WS-DATE-EDITED              PIC X(10).
+001820 01  WS-TIME-EDITED              PIC X(08).
+001830*
+001840 77  WS-LINE-COUNT               PIC 9(02) COMP-3 VALUE ZERO.
+001850 77  WS-PAGE-COUNT               PIC 9(03) COMP-3 VALUE ZERO.
+001860 77  WS-RECORD-COUNT             PIC 9(06) COMP-3 VALUE ZERO.
+001870 77  WS-REJECT-COUNT             PIC 9(06) COMP-3 VALUE ZERO.
+001880 77  WS-MASTER-ERROR-COUNT       PIC 9(06) COMP-3 VALUE ZERO.
+001890 77  WS-MAX-LINES-PER-PAGE       PIC 9(02) VALUE 50.
+001900 77  WS-LOW-RANGE                PIC S9(07)V9(02)
+001910                                     VALUE -9999999.99.
+001920 77  WS-HIGH-RANGE               PIC S9(07)V9(02)
+001930                                     VALUE  9999999.99.
+001940 77  WS-RESTART-COUNT            PIC 9(06) COMP-3 VALUE ZERO.
+001950 77  WS-RECORDS-SKIPPED          PIC 9(06) COMP-3 VALUE ZERO.
+001960 77  WS-RECORDS-READ-THIS-RUN    PIC 9(06) COMP-3 VALUE ZERO.
+001970 77  WS-CHECKPOINT-INTERVAL      PIC 9(04) VALUE 25.
+001980 77  WS-CHECKPOINT-REMAINDER     PIC 9(04) COMP-3 VALUE ZERO.
+001990 77  WS-CHECKPOINT-QUOTIENT      PIC 9(06) COMP-3 VALUE ZERO.
+002000 77  WS-CHECKPOINT-POSITION      PIC 9(06) COMP-3 VALUE ZERO.
+002010 77  WS-JOB-ID                   PIC X(08) VALUE 'YOLOBAT1'.
+002020 77  WS-CONTROL-COUNT            PIC 9(06) VALUE ZERO.
+002030 77  WS-CONTROL-TOTAL            PIC S9(07)V9(02) VALUE ZERO.
+002040 77  WS-RUNNING-TOTAL            PIC S9(09)V9(02) VALUE ZERO.
+002050 77  WS-TOTAL-PROCESSED          PIC 9(06) VALUE ZERO.
+002060*
+002070 01  WS-REASON-CODE              PIC X(15).
+002080*
+002090 01  N                           PIC S9(07)V9(02) COMP-5.
+002100 01  Z                           PIC ZZZZZZ9.99CR.
+002110 01  S                           PIC X(12).
+002120 01  M                           PIC X(100).
+002130*
+002140 PROCEDURE DIVISION.
+002150*****************************************************************
+002160*    0000-MAIN-CONTROL                                         *
+002170*    OVERALL DRIVER FOR THE YOLO BATCH RUN.                    *
+002180*****************************************************************
+002190 0000-MAIN-CONTROL.
+002200     PERFORM 1000-INITIALIZATION
+002210         THRU 1000-EXIT.
+002220     PERFORM 2000-PROCESS-TRANSACTIONS
+002230         THRU 2000-EXIT
+002240         UNTIL WS-EOF-YES.
+002250     PERFORM 9000-TERMINATION
+002260         THRU 9000-EXIT.
+002270     STOP RUN.
+002280*
+002290*****************************************************************
+002300*    1000-INITIALIZATION                                       *
+002310*    OPENS FILES AND PRIMES THE READ LOOP.  A RESTARTED BATCH   *
+002320*    RUN EXTENDS THE PRIOR OUTPUTS INSTEAD OF RECREATING THEM,  *
+002330*    SO THE PRE-ABEND PORTION OF THE REPORT, MASTER, AUDIT, AND *
+002340*    GL EXTRACT SURVIVES.  TEST MODE ALWAYS OPENS ITS OWN       *
+002350*    OUTPUT FRESH, REGARDLESS OF ANY PENDING BATCH CHECKPOINT.  *
+002360*****************************************************************
+002370 1000-INITIALIZATION.
+002380     SET WS-EOF-NO TO TRUE.
+002390     SET WS-MODE-BATCH TO TRUE.
+002400     SET WS-TEST-NOT-USED TO TRUE.
+002410     ACCEPT WS-RUN-DATE-8 FROM DATE YYYYMMDD.
+002420     ACCEPT WS-RUN-TIME-8 FROM TIME.
+002430     STRING WS-RD-MM "/" WS-RD-DD "/" WS-RD-YYYY
+002440             DELIMITED SIZE INTO WS-DATE-EDITED.
+002450     STRING WS-RT-HH ":" WS-RT-MM ":" WS-RT-SS
+002460             DELIMITED SIZE INTO WS-TIME-EDITED.
+002470     PERFORM 1200-READ-PARAMETERS
+002480         THRU 1200-EXIT.
+002490     IF WS-MODE-BATCH
+002500         PERFORM 1300-CHECK-RESTART
+002510             THRU 1300-EXIT
+002520         OPEN INPUT TRANS-FILE
+002530         IF NOT WS-TRANS-OK
+002540             DISPLAY 'YOLO ABEND - TRANS-FILE OPEN FAILED'
+002550             DISPLAY 'STATUS: ' WS-TRANS-STATUS
+002560             STOP RUN
+002570         END-IF
+002580     END-IF.
+002590     IF WS-MODE-BATCH AND WS-RESTART-COUNT > ZERO
+002600         OPEN EXTEND PRINT-FILE
+002610         OPEN EXTEND REJECT-FILE
+002620         OPEN I-O MASTER-FILE
+002630         OPEN EXTEND AUDIT-FILE
+002640         OPEN EXTEND GL-FILE
+002650     ELSE
+002660         OPEN OUTPUT PRINT-FILE
+002670         OPEN OUTPUT REJECT-FILE
+002680         OPEN OUTPUT MASTER-FILE
+002690         OPEN OUTPUT AUDIT-FILE
+002700         OPEN OUTPUT GL-FILE
+002710     END-IF.
+002720     IF NOT WS-PRINT-OK
+002730         DISPLAY 'YOLO ABEND - PRINT-FILE OPEN FAILED'
+002740         DISPLAY 'STATUS: ' WS-PRINT-STATUS
+002750         STOP RUN
+002760     END-IF.
+002770     IF NOT WS-REJECT-OK
+002780         DISPLAY 'YOLO ABEND - REJECT-FILE OPEN FAILED'
+002790         DISPLAY 'STATUS: ' WS-REJECT-STATUS
+002800         STOP RUN
+002810     END-IF.
+002820     IF NOT WS-MASTER-OK
+002830         DISPLAY 'YOLO ABEND - MASTER-FILE OPEN FAILED'
+002840         DISPLAY 'STATUS: ' WS-MASTER-STATUS
+002850         STOP RUN
+002860     END-IF.
+002870     IF NOT WS-AUDIT-OK
+002880         DISPLAY 'YOLO ABEND - AUDIT-FILE OPEN FAILED'
+002890         DISPLAY 'STATUS: ' WS-AUDIT-STATUS
+002900         STOP RUN
+002910     END-IF.
+002920     IF NOT WS-GL-OK
+002930         DISPLAY 'YOLO ABEND - GL-FILE OPEN FAILED'
+002940         DISPLAY 'STATUS: ' WS-GL-STATUS
+002950         STOP RUN
+002960     END-IF.
+002970     PERFORM 1400-WRITE-REPORT-HEADINGS
+002980         THRU 1400-EXIT.
+002990     PERFORM 2100-READ-TRANSACTION
+003000         THRU 2100-EXIT.
+003010     PERFORM 1350-SKIP-RESTART-RECORDS
+003020         THRU 1350-EXIT
+003030         UNTIL WS-RECORDS-SKIPPED NOT LESS THAN WS-RESTART-COUNT
+003040         OR WS-EOF-YES.
+003050 1000-EXIT.
+003060     EXIT.
+003070*
+003080*****************************************************************
+003090*    1200-READ-PARAMETERS                                       *
+003100*    READS THE RUN-PARAMETER RECORD (SYSIN-STYLE) THAT SELECTS  *
+003110*    THE RUN MODE AND THE VALID RANGE FOR N.  IF NO PARAMETER    *
+003120*    RECORD IS SUPPLIED, THE COMPILED-IN DEFAULTS ARE KEPT.      *
+003130*****************************************************************
+003140 1200-READ-PARAMETERS.
+003150     OPEN INPUT PARM-FILE.
+003160     IF WS-PARM-OK
+003170         READ PARM-FILE
+003180             AT END
+003190                 CONTINUE
+003200             NOT AT END
+003210                 PERFORM 1220-APPLY-PARAMETERS
+003220                     THRU 1220-EXIT
+003230         END-READ
+003240         CLOSE PARM-FILE
+003250     END-IF.
+003260 1200-EXIT.
+003270     EXIT.
+003280*
+003290*****************************************************************
+003300*    1220-APPLY-PARAMETERS                                      *
+003310*    MOVES THE PARAMETER RECORD'S RUN MODE AND SIGNED RANGE      *
+003320*    VALUES INTO WORKING-STORAGE FOR USE THROUGHOUT THE RUN.     *
+003330*****************************************************************
+003340 1220-APPLY-PARAMETERS.
+003350     IF PM-MODE-TEST
+003360         SET WS-MODE-TEST TO TRUE
+003370     ELSE
+003380         SET WS-MODE-BATCH TO TRUE
+003390     END-IF.
+003400     MOVE PM-LOW-NUMERIC TO WS-LOW-RANGE.
+003410     IF PM-LOW-SIGN = "-"
+003420         MULTIPLY WS-LOW-RANGE BY -1 GIVING WS-LOW-RANGE
+003430     END-IF.
+003440     MOVE PM-HIGH-NUMERIC TO WS-HIGH-RANGE.
+003450     IF PM-HIGH-SIGN = "-"
+003460         MULTIPLY WS-HIGH-RANGE BY -1 GIVING WS-HIGH-RANGE
+003470     END-IF.
+003480 1220-EXIT.
+003490     EXIT.
+003500*
+003510*****************************************************************
+003520*    1300-CHECK-RESTART                                        *
+003530*    LOOKS FOR A CHECKPOINT LEFT BY A PRIOR RUN THAT DID NOT     *
+003540*    COMPLETE, SO THIS RUN CAN SKIP PAST WHAT WAS ALREADY DONE. *
+003550*****************************************************************
+003560 1300-CHECK-RESTART.
+003570     MOVE ZERO TO WS-RESTART-COUNT.
+003580     OPEN INPUT CHECKPOINT-FILE.
+003590     IF WS-CHECKPOINT-OK
+003600         READ CHECKPOINT-FILE
+003610             AT END
+003620                 MOVE ZERO TO WS-RESTART-COUNT
+003630             NOT AT END
+003640                 MOVE CK-RECORD-COUNT TO WS-RESTART-COUNT
+003650                 MOVE CK-FORMATTED-COUNT TO WS-RECORD-COUNT
+003660                 MOVE CK-REJECT-COUNT TO WS-REJECT-COUNT
+003670                 MOVE CK-MASTER-ERROR-COUNT
+003680                     TO WS-MASTER-ERROR-COUNT
+003690                 MOVE CK-RUNNING-TOTAL TO WS-RUNNING-TOTAL
+003700                 MOVE CK-PAGE-COUNT TO WS-PAGE-COUNT
+003710         END-READ
+003720         CLOSE CHECKPOINT-FILE
+003730     END-IF.
+003740 1300-EXIT.
+003750     EXIT.
+003760*
+003770*****************************************************************
+003780*    1350-SKIP-RESTART-RECORDS                                 *
+003790*    DISCARDS ONE TRANSACTION ALREADY ACCOUNTED FOR BY A PRIOR  *
+003800*    RUN'S CHECKPOINT, WITHOUT REPORTING OR REPROCESSING IT.    *
+003810*****************************************************************
+003820 1350-SKIP-RESTART-RECORDS.
+003830     ADD 1 TO WS-RECORDS-SKIPPED.
+003840     PERFORM 2100-READ-TRANSACTION
+003850         THRU 2100-EXIT.
+003860 1350-EXIT.
+003870     EXIT.
+003880*
+003890*****************************************************************
+003900*    1400-WRITE-REPORT-HEADINGS                                *
+003910*    STARTS A NEW REPORT PAGE WITH THE HEADING LINES.          *
+003920*****************************************************************
+003930 1400-WRITE-REPORT-HEADINGS.
+003940     ADD 1 TO WS-PAGE-COUNT.
+003950     MOVE WS-PAGE-COUNT TO PR-H1-PAGE.
+003960     MOVE WS-DATE-EDITED TO PR-H1-RUN-DATE.
+003970     MOVE WS-TIME-EDITED TO PR-H1-RUN-TIME.
+003980     WRITE PR-LINE FROM PR-HEADING-1
+003990         AFTER ADVANCING PAGE.
+004000     WRITE PR-LINE FROM PR-HEADING-2
+004010         AFTER ADVANCING 2 LINES.
+004020     MOVE 2 TO WS-LINE-COUNT.
+004030 1400-EXIT.
+004040     EXIT.
+004050*
+004060*****************************************************************
+004070*    2000-PROCESS-TRANSACTIONS                                 *
+004080*    FORMATS ONE TRANSACTION AND READS THE NEXT.               *
+004090*****************************************************************
+004100 2000-PROCESS-TRANSACTIONS.
+004110     PERFORM 2300-EDIT-TRANSACTION
+004120         THRU 2300-EXIT.
+004130     IF WS-RECORD-INVALID
+004140         PERFORM 2850-REJECT-TRANSACTION
+004150             THRU 2850-EXIT
+004160     ELSE
+004170         MOVE N TO Z
+004180         MOVE Z TO S
+004190         MOVE SPACES TO M
+004200         STRING "your number is " DELIMITED SIZE
+004210                 S DELIMITED SIZE
+004220                 INTO M
+004230         ADD 1 TO WS-RECORD-COUNT
+004240         PERFORM 2600-WRITE-MASTER-RECORD
+004250             THRU 2600-EXIT
+004260         PERFORM 2650-WRITE-AUDIT-RECORD
+004270             THRU 2650-EXIT
+004280         PERFORM 2700-WRITE-GL-EXTRACT
+004290             THRU 2700-EXIT
+004300         PERFORM 2800-WRITE-REPORT-DETAIL
+004310             THRU 2800-EXIT
+004320     END-IF.
+004330     COMPUTE WS-CHECKPOINT-POSITION = WS-RECORDS-READ-THIS-RUN.
+004340     DIVIDE WS-CHECKPOINT-POSITION
+004350         BY WS-CHECKPOINT-INTERVAL
+004360         GIVING WS-CHECKPOINT-QUOTIENT
+004370         REMAINDER WS-CHECKPOINT-REMAINDER.
+004380     IF WS-CHECKPOINT-REMAINDER = ZERO
+004390         PERFORM 2900-WRITE-CHECKPOINT
+004400             THRU 2900-EXIT
+004410     END-IF.
+004420     PERFORM 2100-READ-TRANSACTION
+004430         THRU 2100-EXIT.
+004440 2000-EXIT.
+004450     EXIT.
+004460*
+004470*****************************************************************
+004480*    2100-READ-TRANSACTION                                     *
+004490*    READS THE NEXT TRANSACTION RECORD, SETTING THE EOF SWITCH *
+004500*    WHEN THE EXTRACT FILE IS EXHAUSTED.  IN TEST MODE THE      *
+004510*    SINGLE PARAMETER-SUPPLIED VALUE IS SUBSTITUTED FOR A READ. *
+004520*****************************************************************
+004530 2100-READ-TRANSACTION.
+004540     IF WS-MODE-TEST
+004550         PERFORM 2150-READ-TEST-RECORD
+004560             THRU 2150-EXIT
+004570     ELSE
+004580         READ TRANS-FILE
+004590             AT END
+004600                 SET WS-EOF-YES TO TRUE
+004610             NOT AT END
+004620                 IF TR-TYPE-TRAILER
+004630                     PERFORM 2170-CAPTURE-CONTROL-RECORD
+004640                         THRU 2170-EXIT
+004650                     SET WS-EOF-YES TO TRUE
+004660                 ELSE
+004670                     ADD 1 TO WS-RECORDS-READ-THIS-RUN
+004680                 END-IF
+004690         END-READ
+004700     END-IF.
+004710 2100-EXIT.
+004720     EXIT.
+004730*
+004740*****************************************************************
+004750*    2150-READ-TEST-RECORD                                     *
+004760*    SUPPLIES THE ONE SYNTHETIC TRANSACTION USED IN TEST MODE,  *
+004770*    THEN SIGNALS END-OF-FILE ON THE NEXT CALL.                 *
+004780*****************************************************************
+004790 2150-READ-TEST-RECORD.
+004800     IF WS-TEST-USED
+004810         SET WS-EOF-YES TO TRUE
+004820     ELSE
+004830         SET TR-TYPE-DETAIL TO TRUE
+004840         MOVE 1 TO TR-RECORD-ID
+004850         MOVE PM-TEST-SIGN TO TR-AMOUNT-SIGN
+004860         MOVE PM-TEST-DIGITS TO TR-AMOUNT-DIGITS
+004870         SET WS-TEST-USED TO TRUE
+004880         ADD 1 TO WS-RECORDS-READ-THIS-RUN
+004890     END-IF.
+004900 2150-EXIT.
+004910     EXIT.
+004920*
+004930*****************************************************************
+004940*    2170-CAPTURE-CONTROL-RECORD                                *
+004950*    SAVES THE EXTRACT'S CONTROL COUNT AND CONTROL TOTAL FROM    *
+004960*    THE TRAILER RECORD FOR END-OF-JOB RECONCILIATION.           *
+004970*****************************************************************
+004980 2170-CAPTURE-CONTROL-RECORD.
+004990     MOVE TR-CONTROL-COUNT TO WS-CONTROL-COUNT.
+005000     MOVE TR-CONTROL-TOTAL-NUMERIC TO WS-CONTROL-TOTAL.
+005010     IF TR-CONTROL-TOTAL-SIGN = "-"
+005020         MULTIPLY WS-CONTROL-TOTAL BY -1 GIVING WS-CONTROL-TOTAL
+005030     END-IF.
+005040     SET WS-CONTROL-FOUND TO TRUE.
+005050 2170-EXIT.
+005060     EXIT.
+005070*
+005080*****************************************************************
+005090*    2300-EDIT-TRANSACTION                                     *
+005100*    VALIDATES THE SIGN AND DIGITS OF THE AMOUNT FIELD AND     *
+005110*    CHECKS THE RESULT AGAINST THE DEFINED RANGE.  BUILDS N    *
+005120*    FROM THE SIGN AND DIGITS WHEN THE RECORD IS VALID.        *
+005130*****************************************************************
+005140 2300-EDIT-TRANSACTION.
+005150     SET WS-RECORD-VALID TO TRUE.
+005160     MOVE SPACES TO WS-REASON-CODE.
+005170     IF TR-AMOUNT-SIGN NOT = "+" AND
+005180             TR-AMOUNT-SIGN NOT = "-" AND
+005190             TR-AMOUNT-SIGN NOT = SPACE
+005200         SET WS-RECORD-INVALID TO TRUE
+005210         MOVE "NON-NUMERIC" TO WS-REASON-CODE
+005220     ELSE
+005230         IF TR-AMOUNT-DIGITS NOT NUMERIC
+005240             SET WS-RECORD-INVALID TO TRUE
+005250             MOVE "NON-NUMERIC" TO WS-REASON-CODE
+005260         END-IF
+005270     END-IF.
+005280     IF WS-RECORD-VALID
+005290         MOVE TR-AMOUNT-NUMERIC TO N
+005300         IF TR-AMOUNT-SIGN = "-"
+005310             MULTIPLY N BY -1 GIVING N
+005320         END-IF
+005330         ADD N TO WS-RUNNING-TOTAL
+005340         IF N < WS-LOW-RANGE OR N > WS-HIGH-RANGE
+005350             SET WS-RECORD-INVALID TO TRUE
+005360             MOVE "OUT-OF-RANGE" TO WS-REASON-CODE
+005370         END-IF
+005380     END-IF.
+005390 2300-EXIT.
+005400     EXIT.
+005410*
+005420*****************************************************************
+005430*    2600-WRITE-MASTER-RECORD                                  *
+005440*    PERSISTS THE ORIGINAL AMOUNT AND FORMATTED TEXT TO THE     *
+005450*    INDEXED MASTER FILE, KEYED BY THE TRANSACTION RECORD ID.   *
+005460*    A DUPLICATE KEY IS COUNTED RATHER THAN ABENDING THE RUN.   *
+005470*****************************************************************
+005480 2600-WRITE-MASTER-RECORD.
+005490     MOVE TR-RECORD-ID TO MS-RECORD-ID.
+005500     MOVE TR-AMOUNT-SIGN TO MS-ORIGINAL-SIGN.
+005510     MOVE TR-AMOUNT-DIGITS TO MS-ORIGINAL-DIGITS.
+005520     MOVE M TO MS-FORMATTED-TEXT.
+005530     WRITE MS-RECORD
+005540         INVALID KEY
+005550             ADD 1 TO WS-MASTER-ERROR-COUNT
+005560     END-WRITE.
+005570 2600-EXIT.
+005580     EXIT.
+005590*
+005600*****************************************************************
+005610*    2650-WRITE-AUDIT-RECORD                                    *
+005620*    WRITES ONE AUDIT TRAIL ENTRY FOR A SUCCESSFULLY FORMATTED   *
+005630*    TRANSACTION, FOR MONTH-END RECONCILIATION AND REVIEW.       *
+005640*****************************************************************
+005650 2650-WRITE-AUDIT-RECORD.
+005660     MOVE TR-RECORD-ID TO AU-RECORD-ID.
+005670     MOVE TR-AMOUNT-SIGN TO AU-ORIGINAL-SIGN.
+005680     MOVE TR-AMOUNT-DIGITS TO AU-ORIGINAL-DIGITS.
+005690     MOVE S TO AU-FORMATTED-TEXT.
+005700     MOVE WS-RUN-DATE-8 TO AU-RUN-DATE.
+005710     MOVE WS-RUN-TIME-8 TO AU-RUN-TIME.
+005720     MOVE WS-JOB-ID TO AU-JOB-ID.
+005730     WRITE AU-RECORD.
+005740 2650-EXIT.
+005750     EXIT.
+005760*
+005770*****************************************************************
+005780*    2700-WRITE-GL-EXTRACT                                       *
+005790*    WRITES THE NUMERIC VALUE AND FORMATTED STRING TO THE FIXED- *
+005800*    WIDTH DOWNSTREAM EXTRACT FOR THE GENERAL LEDGER INTERFACE.  *
+005810*****************************************************************
+005820 2700-WRITE-GL-EXTRACT.
+005830     MOVE TR-RECORD-ID TO GL-RECORD-ID.
+005840     MOVE N TO GL-VALUE.
+005850     MOVE S TO GL-FORMATTED-TEXT.
+005860     WRITE GL-RECORD.
+005870 2700-EXIT.
+005880     EXIT.
+005890*
+005900*****************************************************************
+005910*    2800-WRITE-REPORT-DETAIL                                  *
+005920*    PRINTS ONE DETAIL LINE, BREAKING TO A NEW PAGE WHEN THE    *
+005930*    CURRENT PAGE IS FULL.                                     *
+005940*****************************************************************
+005950 2800-WRITE-REPORT-DETAIL.
+005960     IF WS-LINE-COUNT NOT LESS THAN WS-MAX-LINES-PER-PAGE
+005970         PERFORM 1400-WRITE-REPORT-HEADINGS
+005980             THRU 1400-EXIT
+005990     END-IF.
+006000     MOVE TR-RECORD-ID TO PR-DT-RECORD-ID.
+006010     MOVE M TO PR-DT-MESSAGE.
+006020     WRITE PR-LINE FROM PR-DETAIL-LINE
+006030         AFTER ADVANCING 1 LINES.
+006040     ADD 1 TO WS-LINE-COUNT.
+006050 2800-EXIT.
+006060     EXIT.
+006070*
+006080*****************************************************************
+006090*    2850-REJECT-TRANSACTION                                   *
+006100*    WRITES A FAILING TRANSACTION TO THE REJECT FILE WITH ITS  *
+006110*    REASON CODE.                                              *
+006120*****************************************************************
+006130 2850-REJECT-TRANSACTION.
+006140     MOVE TR-RECORD-ID TO RJ-RECORD-ID.
+006150     MOVE TR-AMOUNT-SIGN TO RJ-AMOUNT-SIGN.
+006160     MOVE TR-AMOUNT-DIGITS TO RJ-AMOUNT-DIGITS.
+006170     MOVE WS-REASON-CODE TO RJ-REASON-CODE.
+006180     WRITE RJ-RECORD.
+006190     ADD 1 TO WS-REJECT-COUNT.
+006200 2850-EXIT.
+006210     EXIT.
+006220*
+006230*****************************************************************
+006240*    2900-WRITE-CHECKPOINT                                     *
+006250*    REWRITES THE CHECKPOINT FILE WITH THE NUMBER OF EXTRACT     *
+006260*    RECORDS READ SO FAR, SO A RESTART CAN RESUME FROM HERE.    *
+006270*****************************************************************
+006280 2900-WRITE-CHECKPOINT.
+006290     OPEN OUTPUT CHECKPOINT-FILE.
+006300     IF NOT WS-CHECKPOINT-OK
+006310         DISPLAY 'YOLO ABEND - CHECKPOINT-FILE OPEN FAILED'
+006320         DISPLAY 'STATUS: ' WS-CHECKPOINT-STATUS
+006330         STOP RUN
+006340     END-IF.
+006350     MOVE WS-CHECKPOINT-POSITION TO CK-RECORD-COUNT.
+006360     MOVE WS-RECORD-COUNT TO CK-FORMATTED-COUNT.
+006370     MOVE WS-REJECT-COUNT TO CK-REJECT-COUNT.
+006380     MOVE WS-MASTER-ERROR-COUNT TO CK-MASTER-ERROR-COUNT.
+006390     MOVE WS-RUNNING-TOTAL TO CK-RUNNING-TOTAL.
+006400     MOVE WS-PAGE-COUNT TO CK-PAGE-COUNT.
+006410     WRITE CK-RECORD.
+006420     CLOSE CHECKPOINT-FILE.
+006430 2900-EXIT.
+006440     EXIT.
+006450*
+006460*****************************************************************
+006470*    9000-TERMINATION                                          *
+006480*    PRINTS THE TRAILER LINE, CLOSES FILES AND ENDS THE RUN.    *
+006490*    THE CHECKPOINT IS CLEARED AFTER ANY BATCH RUN THAT DOES    *
+006500*    NOT END IN A RECONCILIATION MISMATCH -- A MATCH OR AN      *
+006510*    EXTRACT WITH NO CONTROL RECORD BOTH COUNT AS CLEAN.  A     *
+006520*    TEST-MODE RUN OR A MISMATCH LEAVES A PRIOR BATCH           *
+006530*    CHECKPOINT IN PLACE FOR RERUN OR INVESTIGATION.            *
+006540*****************************************************************
+006530 9000-TERMINATION.
+006540     MOVE WS-RECORD-COUNT TO PR-TR-COUNT.
+006550     MOVE WS-REJECT-COUNT TO PR-TR-REJECT-COUNT.
+006560     MOVE WS-MASTER-ERROR-COUNT TO PR-TR-MASTER-ERR.
+006570     WRITE PR-LINE FROM PR-TRAILER-LINE
+006580         AFTER ADVANCING 2 LINES.
+006590     PERFORM 9100-WRITE-RECONCILE-LINE
+006600         THRU 9100-EXIT.
+006610     IF WS-MODE-BATCH
+006620         CLOSE TRANS-FILE
+006630     END-IF.
+006640     CLOSE PRINT-FILE.
+006650     CLOSE REJECT-FILE.
+006660     CLOSE MASTER-FILE.
+006670     CLOSE AUDIT-FILE.
+006680     CLOSE GL-FILE.
+006690     IF WS-MODE-BATCH AND NOT WS-RECONCILE-MISMATCH
+006700         OPEN OUTPUT CHECKPOINT-FILE
+006702         IF NOT WS-CHECKPOINT-OK
+006704             DISPLAY 'YOLO ABEND - CHECKPOINT-FILE OPEN FAILED'
+006706             DISPLAY 'STATUS: ' WS-CHECKPOINT-STATUS
+006708             STOP RUN
+006709         END-IF
+006710         CLOSE CHECKPOINT-FILE
+006720     END-IF.
+006730 9000-EXIT.
+006740     EXIT.
+006750*
+006760*****************************************************************
+006770*    9100-WRITE-RECONCILE-LINE                                  *
+006780*    COMPARES THE RECORDS PROCESSED AND THE RUNNING TOTAL OF N   *
+006790*    AGAINST THE EXTRACT'S CONTROL RECORD, IF ONE WAS SUPPLIED,  *
+006800*    AND PRINTS THE RESULT ON THE REPORT TRAILER.  A MISMATCH    *
+006810*    ALSO SETS A NON-ZERO RETURN CODE SO A DOWNSTREAM JCL STEP   *
+006820*    CAN DETECT IT WITHOUT READING THE PRINTED REPORT.           *
+006830*****************************************************************
+006840 9100-WRITE-RECONCILE-LINE.
+006850     COMPUTE WS-TOTAL-PROCESSED =
+006860         WS-RECORD-COUNT + WS-REJECT-COUNT.
+006870     IF WS-CONTROL-FOUND
+006880         IF WS-TOTAL-PROCESSED = WS-CONTROL-COUNT
+006890             AND WS-RUNNING-TOTAL = WS-CONTROL-TOTAL
+006900             SET WS-RECONCILE-MATCH TO TRUE
+006910         ELSE
+006920             SET WS-RECONCILE-MISMATCH TO TRUE
+006930         END-IF
+006940     ELSE
+006950         SET WS-RECONCILE-NONE TO TRUE
+006960     END-IF.
+006970     IF WS-RECONCILE-MATCH
+006980         MOVE 'MATCHED' TO PR-RC-STATUS
+006990     ELSE
+007000         IF WS-RECONCILE-MISMATCH
+007010             MOVE 'MISMATCH' TO PR-RC-STATUS
+007020         ELSE
+007030             MOVE 'NONE SENT' TO PR-RC-STATUS
+007040         END-IF
+007050     END-IF.
+007060     MOVE WS-CONTROL-COUNT TO PR-RC-EXP-COUNT.
+007070     MOVE WS-TOTAL-PROCESSED TO PR-RC-ACT-COUNT.
+007080     MOVE WS-CONTROL-TOTAL TO PR-RC-EXP-TOTAL.
+007090     MOVE WS-RUNNING-TOTAL TO PR-RC-ACT-TOTAL.
+007100     WRITE PR-LINE FROM PR-RECONCILE-LINE
+007110         AFTER ADVANCING 1 LINES.
+007120     IF WS-RECONCILE-MISMATCH
+007130         MOVE 4 TO RETURN-CODE
+007140     END-IF.
+007150 9100-EXIT.
+007160     EXIT.
+007170*
